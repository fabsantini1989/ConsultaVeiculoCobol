@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGDET.
+      *AUTHOR. FABIANO SANTINI MARQUES.
+      **************************************************
+      * CARGA DO EXTRATO SEQUENCIAL DO DETRAN (DETEXT)  *
+      * NO ARQUIVO INDEXADO DETCAR, USADO PELA ROTINA   *
+      * DE CONCILIACAO RECDET                           *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY DETEXTSL.
+           COPY DETRANSL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY DETEXTFD.
+           COPY DETRANFD.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-EXT            PIC X(02) VALUE "00".
+       01 ST-DET            PIC X(02) VALUE "00".
+       01 MENS              PIC X(50) VALUE SPACES.
+       01 W-QTDE-LIDOS      PIC 9(06) VALUE ZEROS.
+       01 W-QTDE-GRAVADOS   PIC 9(06) VALUE ZEROS.
+       01 W-QTDE-REJEIT     PIC 9(06) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT DETEXT
+           IF ST-EXT NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQUIVO DETEXT" TO MENS
+              DISPLAY MENS
+              GO TO ROT-FIM.
+           OPEN OUTPUT DETCAR
+           IF ST-DET NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQUIVO DETCAR" TO MENS
+              DISPLAY MENS
+              CLOSE DETEXT
+              GO TO ROT-FIM.
+      *
+       ROT-CARGA.
+           READ DETEXT NEXT RECORD AT END
+                GO TO ROT-FECHA.
+           ADD 1 TO W-QTDE-LIDOS
+           PERFORM ROT-GRAVA THRU ROT-GRAVA-FIM
+           GO TO ROT-CARGA.
+      *
+       ROT-FECHA.
+           DISPLAY "TOTAL DE REGISTROS LIDOS     : " W-QTDE-LIDOS
+           DISPLAY "TOTAL DE REGISTROS GRAVADOS  : " W-QTDE-GRAVADOS
+           DISPLAY "TOTAL DE REGISTROS REJEITADOS: " W-QTDE-REJEIT
+           CLOSE DETEXT DETCAR
+           GO TO ROT-FIM.
+      *
+      **************************************************
+      * TRANSPOE UM REGISTRO DO EXTRATO PARA O LAYOUT   *
+      * DO DETCAR E GRAVA NO ARQUIVO INDEXADO           *
+      **************************************************
+       ROT-GRAVA.
+           MOVE EXT-PLACA    TO DET-PLACA
+           MOVE EXT-MARCA    TO DET-MARCA
+           MOVE EXT-MODELO   TO DET-MODELO
+           MOVE EXT-ANO      TO DET-ANO
+           MOVE EXT-PROPR    TO DET-PROPR
+           MOVE EXT-CHASSI   TO DET-CHASSI
+           MOVE EXT-COR      TO DET-COR
+           MOVE EXT-SITUACAO TO DET-SITUACAO
+           WRITE REGDET INVALID KEY
+                 ADD 1 TO W-QTDE-REJEIT
+                 DISPLAY "PLACA DUPLICADA NO EXTRATO: " EXT-PLACA
+                 GO TO ROT-GRAVA-FIM.
+           ADD 1 TO W-QTDE-GRAVADOS.
+       ROT-GRAVA-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+           STOP RUN.
+      *
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
