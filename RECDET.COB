@@ -0,0 +1,235 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECDET.
+      *AUTHOR. FABIANO SANTINI MARQUES.
+      **************************************************
+      * CONCILIACAO DO CADASTRO VEICULAR COM O EXTRATO  *
+      * RECEBIDO DO DETRAN                              *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CADCARSL.
+           COPY DETRANSL.
+           SELECT RELDET ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-REL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CADCARFD.
+           COPY DETRANFD.
+      *
+       FD RELDET
+               LABEL RECORD IS OMITTED
+               VALUE OF FILE-ID IS "RECDET.LST".
+       01 LINRELDET              PIC X(132).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO           PIC X(02) VALUE "00".
+       01 ST-DET            PIC X(02) VALUE "00".
+       01 ST-REL            PIC X(02) VALUE "00".
+       01 MENS              PIC X(50) VALUE SPACES.
+       01 W-DATA-SIS.
+          03 W-ANO-SIS         PIC 9(04).
+          03 W-MES-SIS         PIC 9(02).
+          03 W-DIA-SIS         PIC 9(02).
+       01 W-DATA-EDT         PIC 99/99/9999.
+       01 W-QTDE-COMUM       PIC 9(06) VALUE ZEROS.
+       01 W-QTDE-DIVERG      PIC 9(06) VALUE ZEROS.
+       01 W-QTDE-SODET       PIC 9(06) VALUE ZEROS.
+       01 W-QTDE-SOCAD       PIC 9(06) VALUE ZEROS.
+       01 W-DIF              PIC X(01) VALUE SPACES.
+       01 W-PTR              PIC 9(04) VALUE 1.
+      *
+       01 CAB1.
+          03 FILLER          PIC X(20) VALUE "RELATORIO CADCAR-002".
+          03 FILLER          PIC X(20) VALUE SPACES.
+          03 FILLER          PIC X(30) VALUE
+                "CONCILIACAO COM O DETRAN".
+          03 FILLER          PIC X(12) VALUE SPACES.
+          03 FILLER          PIC X(06) VALUE "DATA: ".
+          03 CAB1-DATA       PIC 99/99/9999.
+       01 CAB3.
+          03 FILLER          PIC X(132) VALUE ALL "-".
+       01 LINDIV.
+          03 FILLER          PIC X(19) VALUE "PLACA DIVERGENTE: ".
+          03 LDIV-PLACA      PIC X(07).
+          03 FILLER          PIC X(02) VALUE SPACES.
+          03 LDIV-CAMPOS     PIC X(60).
+       01 LINSO.
+          03 FILLER          PIC X(19) VALUE "PLACA AUSENTE EM: ".
+          03 LSO-ORIGEM      PIC X(12).
+          03 FILLER          PIC X(02) VALUE SPACES.
+          03 LSO-PLACA       PIC X(07).
+       01 LINTOTAIS.
+          03 FILLER          PIC X(28)
+                 VALUE "TOTAL DE PLACAS CONFERIDAS:".
+          03 FILLER          PIC X(02) VALUE SPACES.
+          03 TOT-COMUM       PIC ZZZZZ9.
+       01 LINTOTAIS2.
+          03 FILLER          PIC X(28)
+                 VALUE "TOTAL DE PLACAS DIVERGENTES:".
+          03 FILLER          PIC X(02) VALUE SPACES.
+          03 TOT-DIVERG      PIC ZZZZZ9.
+       01 LINTOTAIS3.
+          03 FILLER          PIC X(28) VALUE "SOMENTE NO DETRAN:".
+          03 FILLER          PIC X(02) VALUE SPACES.
+          03 TOT-SODET       PIC ZZZZZ9.
+       01 LINTOTAIS4.
+          03 FILLER          PIC X(28) VALUE "SOMENTE NO CADCAR:".
+          03 FILLER          PIC X(02) VALUE SPACES.
+          03 TOT-SOCAD       PIC ZZZZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT CADCAR
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQUIVO CADCAR" TO MENS
+              DISPLAY MENS
+              GO TO ROT-FIM.
+           OPEN INPUT DETCAR
+           IF ST-DET NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQUIVO DETCAR" TO MENS
+              DISPLAY MENS
+              CLOSE CADCAR
+              GO TO ROT-FIM.
+           OPEN OUTPUT RELDET
+           IF ST-REL NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQUIVO RELDET" TO MENS
+              DISPLAY MENS
+              CLOSE CADCAR DETCAR
+              GO TO ROT-FIM.
+      *
+           ACCEPT W-DATA-SIS FROM DATE YYYYMMDD
+           MOVE W-DIA-SIS TO W-DATA-EDT (1:2)
+           MOVE W-MES-SIS TO W-DATA-EDT (4:2)
+           MOVE W-ANO-SIS TO W-DATA-EDT (7:4)
+           MOVE W-DATA-EDT TO CAB1-DATA
+           MOVE CAB1 TO LINRELDET
+           WRITE LINRELDET
+           MOVE CAB3 TO LINRELDET
+           WRITE LINRELDET
+      *
+           PERFORM ROT-CONFERE-DETRAN THRU ROT-CONFERE-DETRAN-FIM
+           PERFORM ROT-CONFERE-CADCAR THRU ROT-CONFERE-CADCAR-FIM
+           PERFORM ROT-TOTAIS THRU ROT-TOTAIS-FIM
+      *
+           CLOSE CADCAR DETCAR RELDET
+           GO TO ROT-FIM.
+      *
+      **************************************************
+      * PERCORRE O EXTRATO DO DETRAN E CONFERE CADA     *
+      * PLACA CONTRA O CADASTRO CADCAR                  *
+      **************************************************
+       ROT-CONFERE-DETRAN.
+           MOVE LOW-VALUES TO DET-PLACA
+           START DETCAR KEY IS NOT LESS DET-PLACA
+                 INVALID KEY GO TO ROT-CONFERE-DETRAN-FIM.
+       ROT-CONFERE-DETRAN-LOOP.
+           READ DETCAR NEXT RECORD AT END
+                GO TO ROT-CONFERE-DETRAN-FIM.
+           MOVE DET-PLACA TO PLACA
+           READ CADCAR INVALID KEY
+                ADD 1 TO W-QTDE-SODET
+                MOVE "DETCAR" TO LSO-ORIGEM
+                MOVE DET-PLACA TO LSO-PLACA
+                MOVE LINSO TO LINRELDET
+                WRITE LINRELDET
+                CONTINUE
+           NOT INVALID KEY
+                ADD 1 TO W-QTDE-COMUM
+                PERFORM ROT-COMPARA THRU ROT-COMPARA-FIM.
+           GO TO ROT-CONFERE-DETRAN-LOOP.
+       ROT-CONFERE-DETRAN-FIM.
+           EXIT.
+      *
+      **************************************************
+      * COMPARA OS CAMPOS DE UMA PLACA PRESENTE NOS     *
+      * DOIS ARQUIVOS                                   *
+      **************************************************
+       ROT-COMPARA.
+           MOVE SPACES TO LDIV-CAMPOS
+           MOVE "N" TO W-DIF
+           MOVE 1 TO W-PTR
+           IF MARCA NOT = DET-MARCA
+              STRING "MARCA " DELIMITED BY SIZE
+                     INTO LDIV-CAMPOS WITH POINTER W-PTR
+              MOVE "S" TO W-DIF.
+           IF MODELO NOT = DET-MODELO
+              STRING "MODELO " DELIMITED BY SIZE
+                     INTO LDIV-CAMPOS WITH POINTER W-PTR
+              MOVE "S" TO W-DIF.
+           IF ANO NOT = DET-ANO
+              STRING "ANO " DELIMITED BY SIZE
+                     INTO LDIV-CAMPOS WITH POINTER W-PTR
+              MOVE "S" TO W-DIF.
+           IF PROPR NOT = DET-PROPR
+              STRING "PROPR " DELIMITED BY SIZE
+                     INTO LDIV-CAMPOS WITH POINTER W-PTR
+              MOVE "S" TO W-DIF.
+           IF W-DIF = "S"
+              ADD 1 TO W-QTDE-DIVERG
+              MOVE PLACA TO LDIV-PLACA
+              MOVE LINDIV TO LINRELDET
+              WRITE LINRELDET.
+       ROT-COMPARA-FIM.
+           EXIT.
+      *
+      **************************************************
+      * PERCORRE O CADCAR E ACUSA AS PLACAS QUE NAO     *
+      * CONSTAM NO EXTRATO DO DETRAN                    *
+      **************************************************
+       ROT-CONFERE-CADCAR.
+           MOVE LOW-VALUES TO PLACA
+           START CADCAR KEY IS NOT LESS PLACA
+                 INVALID KEY GO TO ROT-CONFERE-CADCAR-FIM.
+       ROT-CONFERE-CADCAR-LOOP.
+           READ CADCAR NEXT RECORD AT END
+                GO TO ROT-CONFERE-CADCAR-FIM.
+           MOVE PLACA TO DET-PLACA
+           READ DETCAR INVALID KEY
+                ADD 1 TO W-QTDE-SOCAD
+                MOVE "CADCAR" TO LSO-ORIGEM
+                MOVE PLACA TO LSO-PLACA
+                MOVE LINSO TO LINRELDET
+                WRITE LINRELDET.
+           GO TO ROT-CONFERE-CADCAR-LOOP.
+       ROT-CONFERE-CADCAR-FIM.
+           EXIT.
+      *
+      **************************************************
+      * TOTAIS FINAIS DA CONCILIACAO                    *
+      **************************************************
+       ROT-TOTAIS.
+           MOVE SPACES        TO LINRELDET
+           WRITE LINRELDET
+           MOVE CAB3 TO LINRELDET
+           WRITE LINRELDET
+           MOVE W-QTDE-COMUM  TO TOT-COMUM
+           MOVE LINTOTAIS     TO LINRELDET
+           WRITE LINRELDET
+           MOVE W-QTDE-DIVERG TO TOT-DIVERG
+           MOVE LINTOTAIS2    TO LINRELDET
+           WRITE LINRELDET
+           MOVE W-QTDE-SODET  TO TOT-SODET
+           MOVE LINTOTAIS3    TO LINRELDET
+           WRITE LINRELDET
+           MOVE W-QTDE-SOCAD  TO TOT-SOCAD
+           MOVE LINTOTAIS4    TO LINRELDET
+           WRITE LINRELDET.
+       ROT-TOTAIS-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+           STOP RUN.
+      *
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
