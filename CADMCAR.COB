@@ -0,0 +1,250 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADMCAR.
+      *AUTHOR. FABIANO SANTINI MARQUES.
+      **************************************
+      * MANUTENCAO DO CADASTRO DE VEICULOS *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CADCARSL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CADCARFD.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-CONT            PIC 9(06) VALUE ZEROS.
+       01 W-OPCAO           PIC X(01) VALUE SPACES.
+       01 ST-ERRO           PIC X(02) VALUE "00".
+       01 W-ACT             PIC 9(02) VALUE ZEROS.
+       01 MENS              PIC X(50) VALUE SPACES.
+       01 LIMPA             PIC X(55) VALUE SPACES.
+       01 PLACAENTR         PIC X(07) VALUE SPACES.
+      *-----------------------------------------------------------------
+      *
+      ******************
+      * ROTINA DE TELA *
+      ******************
+      *
+       SCREEN SECTION.
+       01  TELAMAN2.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "----------------------------------------".
+           05  LINE 01  COLUMN 41
+               VALUE  "----------------------------------------".
+           05  LINE 02  COLUMN 01
+               VALUE  "----------------------------- MANUTENCAO".
+           05  LINE 02  COLUMN 41
+               VALUE  "DO CADASTRO VEICULAR --------------------".
+           05  LINE 03  COLUMN 01
+               VALUE  "----------------------------------------".
+           05  LINE 03  COLUMN 41
+               VALUE  "----------------------------------------".
+           05  LINE 04  COLUMN 01
+               VALUE  " PLACA     MARCA         MODELO      ANO".
+           05  LINE 04  COLUMN 41
+               VALUE  "   PROPRIETARIO".
+           05  LINE 05  COLUMN 01
+               VALUE  "------- ------------ -------------- ----".
+           05  LINE 05  COLUMN 41
+               VALUE  "- --------------------------------------".
+           05  LINE 22  COLUMN 01
+               VALUE  "----------------------------------------".
+           05  LINE 22  COLUMN 41
+               VALUE  "----------------------------------------".
+           05  LINE 23  COLUMN 01
+               VALUE  "MENSAGEM:".
+           05  TPLACAENTR
+               LINE 06  COLUMN 01  PIC X(07)
+               USING  PLACAENTR.
+           05  TMARCA
+               LINE 08  COLUMN 01  PIC X(12)
+               USING  MARCA.
+           05  TMODELO
+               LINE 09  COLUMN 01  PIC X(14)
+               USING  MODELO.
+           05  TANO
+               LINE 10  COLUMN 01  PIC 9(04)
+               USING  ANO.
+           05  TPROPR
+               LINE 11  COLUMN 01  PIC X(38)
+               USING  PROPR.
+           05  LINE 13  COLUMN 01
+               VALUE  "CHASSI               COR        SITUACAO(A/R/S)".
+           05  TCHASSI
+               LINE 14  COLUMN 01  PIC X(17)
+               USING  CHASSI.
+           05  TCOR
+               LINE 14  COLUMN 22  PIC X(10)
+               USING  COR.
+           05  TSITUACAO
+               LINE 14  COLUMN 44  PIC X(01)
+               USING  SITUACAO.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP1.
+           OPEN I-O CADCAR
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "35"
+      * ARQUIVO NAO EXISTE - CRIA VAZIO ANTES DA MANUTENCAO
+                 OPEN OUTPUT CADCAR
+                 CLOSE CADCAR
+                 OPEN I-O CADCAR
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO CADCAR"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2.
+      *
+       INC-001.
+           MOVE SPACES TO PLACAENTR MARCA MODELO PROPR
+           MOVE SPACES TO CHASSI COR SITUACAO
+           MOVE ZEROS  TO ANO
+           DISPLAY  TELAMAN2.
+       INC-001A.
+           DISPLAY (23, 13)
+            "DIGITE A PLACA  F1=ENCERRA"
+           ACCEPT TPLACAENTR
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE CADCAR
+                      GO TO ROT-FIM.
+           IF W-ACT > 02
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+           DISPLAY (23, 13) LIMPA
+           DISPLAY (23, 13) "OPCAO: I / A / E => "
+           MOVE "I" TO W-OPCAO
+           ACCEPT (23, 33) W-OPCAO WITH UPDATE
+           MOVE PLACAENTR TO PLACA
+           IF W-OPCAO = "I"
+                      GO TO ROT-INCLUI.
+           IF W-OPCAO = "A"
+                      GO TO ROT-ALTERA.
+           IF W-OPCAO = "E"
+                      GO TO ROT-EXCLUI.
+           MOVE "*** DIGITE I=INCLUI  A=ALTERA  E=EXCLUI ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO INC-001A.
+      *
+      **************************
+      * INCLUSAO DE UM VEICULO *
+      **************************
+       ROT-INCLUI.
+           IF PLACAENTR = SPACES
+                      MOVE "*** DIGITE A PLACA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001.
+           DISPLAY (23, 13) LIMPA
+           DISPLAY (23, 13) "PREENCHA OS DADOS DO VEICULO E TECLE ENTER"
+           ACCEPT TMARCA
+           ACCEPT TMODELO
+           ACCEPT TANO
+           ACCEPT TPROPR
+           ACCEPT TCHASSI
+           ACCEPT TCOR
+           ACCEPT TSITUACAO
+           WRITE REGCAR INVALID KEY
+                 MOVE "*** PLACA JA CADASTRADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001
+           NOT INVALID KEY
+                 MOVE "*** VEICULO INCLUIDO COM SUCESSO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM.
+           GO TO INC-001.
+      *
+      ************************************
+      * ALTERACAO DOS DADOS DE UM VEICULO *
+      ************************************
+       ROT-ALTERA.
+           READ CADCAR INVALID KEY
+                MOVE "*** PLACA NAO ENCONTRADA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO INC-001
+           NOT INVALID KEY
+                DISPLAY TELAMAN2
+                DISPLAY (23, 13) LIMPA
+                DISPLAY (23, 13) "CONFIRME OS DADOS E TECLE ENTER"
+                ACCEPT TMARCA
+                ACCEPT TMODELO
+                ACCEPT TANO
+                ACCEPT TPROPR
+                ACCEPT TCHASSI
+                ACCEPT TCOR
+                ACCEPT TSITUACAO
+                REWRITE REGCAR INVALID KEY
+                    MOVE "*** ERRO NA ALTERACAO ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-001
+                NOT INVALID KEY
+                    MOVE "*** VEICULO ALTERADO C/ SUCESSO ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM.
+           GO TO INC-001.
+      *
+      **************************
+      * EXCLUSAO DE UM VEICULO *
+      **************************
+       ROT-EXCLUI.
+           READ CADCAR INVALID KEY
+                MOVE "*** PLACA NAO ENCONTRADA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO INC-001
+           NOT INVALID KEY
+                DISPLAY TELAMAN2.
+           DISPLAY (23, 13) " *** CONFIRMA EXCLUSAO : . ***"
+           MOVE "N" TO W-OPCAO
+           ACCEPT (23, 34) W-OPCAO WITH UPDATE
+           IF W-OPCAO NOT = "S"
+                      MOVE "*** EXCLUSAO CANCELADA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001.
+           DELETE CADCAR INVALID KEY
+                 MOVE "*** ERRO NA EXCLUSAO DO REGISTRO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001
+           NOT INVALID KEY
+                 MOVE "*** VEICULO EXCLUIDO COM SUCESSO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM.
+           GO TO INC-001.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           CLOSE CADCAR.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
