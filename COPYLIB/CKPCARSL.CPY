@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------------
+      * SELECT DO ARQUIVO DE CHECKPOINT (RETOMADA DE SESSAO/JOB) -
+      * COMPARTILHADO POR PROGRAMAS INTERATIVOS E BATCH QUE PRECISEM
+      * GRAVAR O PONTO EM QUE PARARAM NUMA VARREDURA DO CADCAR.
+      *-----------------------------------------------------------------
+       SELECT CKPCAR ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CKP-JOB
+                    FILE STATUS  IS ST-CKP.
