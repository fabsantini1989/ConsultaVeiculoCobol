@@ -0,0 +1,17 @@
+      *-----------------------------------------------------------------
+      * FD/REGISTRO DO ARQUIVO SEQUENCIAL DE EXTRACAO DO DETRAN, COMO
+      * RECEBIDO DO ORGAO, ANTES DA CARGA NO DETCAR (ARQUIVO INDEXADO
+      * USADO PELA ROTINA DE CONCILIACAO RECDET).
+      *-----------------------------------------------------------------
+       FD DETEXT
+               LABEL RECORD IS OMITTED
+               VALUE OF FILE-ID IS "DETEXT.TXT".
+       01 REGDETEXT.
+          03 EXT-PLACA          PIC X(07).
+          03 EXT-MARCA          PIC X(12).
+          03 EXT-MODELO         PIC X(14).
+          03 EXT-ANO            PIC 9(04).
+          03 EXT-PROPR          PIC X(38).
+          03 EXT-CHASSI         PIC X(17).
+          03 EXT-COR            PIC X(10).
+          03 EXT-SITUACAO       PIC X(01).
