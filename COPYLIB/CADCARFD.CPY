@@ -0,0 +1,17 @@
+      *-----------------------------------------------------------------
+      * FD/REGISTRO DO CADCAR - COMPARTILHADO ENTRE OS PROGRAMAS
+      * QUE ACESSAM O CADASTRO DE VEICULOS.
+      *-----------------------------------------------------------------
+       FD CADCAR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCAR.DAT".
+       01 REGCAR.
+          03 PLACA              PIC X(07).
+          03 MARCA              PIC X(12).
+          03 MODELO             PIC X(14).
+          03 ANO                PIC 9(04).
+          03 PROPR              PIC X(38).
+          03 CHASSI             PIC X(17).
+          03 COR                PIC X(10).
+          03 SITUACAO           PIC X(01).
+      *    SITUACAO: A-ATIVO  R-ROUBADO/FURTADO  S-APREENDIDO
