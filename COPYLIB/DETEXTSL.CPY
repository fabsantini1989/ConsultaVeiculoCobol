@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------
+      * SELECT DO ARQUIVO SEQUENCIAL DE EXTRACAO RECEBIDO DO DETRAN,
+      * NO LAYOUT FIXO ENTREGUE PELO ORGAO - USADO PELA ROTINA DE
+      * CARGA DO DETCAR (CARGDET).
+      *-----------------------------------------------------------------
+       SELECT DETEXT ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-EXT.
