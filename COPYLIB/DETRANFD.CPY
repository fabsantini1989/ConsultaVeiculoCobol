@@ -0,0 +1,15 @@
+      *-----------------------------------------------------------------
+      * FD/REGISTRO DO ARQUIVO DE EXTRACAO DO DETRAN.
+      *-----------------------------------------------------------------
+       FD DETCAR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "DETCAR.DAT".
+       01 REGDET.
+          03 DET-PLACA          PIC X(07).
+          03 DET-MARCA          PIC X(12).
+          03 DET-MODELO         PIC X(14).
+          03 DET-ANO            PIC 9(04).
+          03 DET-PROPR          PIC X(38).
+          03 DET-CHASSI         PIC X(17).
+          03 DET-COR            PIC X(10).
+          03 DET-SITUACAO       PIC X(01).
