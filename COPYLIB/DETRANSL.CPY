@@ -0,0 +1,9 @@
+      *-----------------------------------------------------------------
+      * SELECT DO ARQUIVO DE EXTRACAO DO DETRAN - USADO PELA ROTINA DE
+      * CONCILIACAO DO CADASTRO VEICULAR (RECDET).
+      *-----------------------------------------------------------------
+       SELECT DETCAR ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS DET-PLACA
+                    FILE STATUS  IS ST-DET.
