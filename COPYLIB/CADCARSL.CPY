@@ -0,0 +1,15 @@
+      *-----------------------------------------------------------------
+      * SELECT DO ARQUIVO CADCAR - COMPARTILHADO ENTRE OS PROGRAMAS
+      * QUE ACESSAM O CADASTRO DE VEICULOS.
+      *-----------------------------------------------------------------
+       SELECT CADCAR ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PLACA
+                    ALTERNATE RECORD KEY IS MARCA
+                                 WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS MODELO
+                                 WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PROPR
+                                 WITH DUPLICATES
+                    FILE STATUS  IS ST-ERRO.
