@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------------
+      * FD/REGISTRO DO LOGCAR - REGISTRA OPERADOR, DATA/HORA, O TIPO E
+      * O VALOR DA BUSCA E SE A CONSULTA ENCONTROU OU NAO O REGISTRO.
+      *-----------------------------------------------------------------
+       FD LOGCAR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "LOGCAR.DAT".
+       01 REGLOG.
+          03 LOG-OPERADOR       PIC X(08).
+          03 LOG-DATA           PIC 9(08).
+          03 LOG-HORA           PIC X(06).
+          03 LOG-TIPOBUSCA      PIC X(01).
+          03 LOG-VALOR          PIC X(38).
+          03 LOG-ACHADO         PIC X(01).
