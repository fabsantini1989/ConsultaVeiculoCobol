@@ -0,0 +1,7 @@
+      *-----------------------------------------------------------------
+      * SELECT DO ARQUIVO LOGCAR - TRILHA DE AUDITORIA DAS CONSULTAS
+      * REALIZADAS SOBRE O CADCAR.
+      *-----------------------------------------------------------------
+       SELECT LOGCAR ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-LOG.
