@@ -0,0 +1,26 @@
+      *-----------------------------------------------------------------
+      * FD/REGISTRO DO ARQUIVO DE CHECKPOINT. UM REGISTRO POR JOB/
+      * SESSAO (CKP-JOB), GUARDANDO A ULTIMA PLACA PROCESSADA PARA
+      * PERMITIR RETOMAR UMA SESSAO OU VARREDURA INTERROMPIDA.
+      * CKP-JOB E FORMADO PELO NOME DO JOB/PROGRAMA (8 POSICOES) SEGUIDO
+      * DO CODIGO DO OPERADOR (8 POSICOES), PARA QUE PROGRAMAS
+      * INTERATIVOS COM VARIOS OPERADORES SIMULTANEOS NAO DIVIDAM O
+      * MESMO CHECKPOINT; JOBS BATCH SEM NOCAO DE OPERADOR PODEM DEIXAR
+      * AS ULTIMAS 8 POSICOES EM BRANCO.
+      * CKP-TIPOBUSCA/CKP-BUSCACMP GUARDAM O TIPO DE BUSCA (P/M/D/O) E O
+      * VALOR COMPARADO NA BUSCA (QUANDO POR MARCA/MODELO/PROPRIETARIO),
+      * PARA QUE UMA RETOMADA RESTAURE O FILTRO ORIGINAL E NAO APENAS A
+      * ULTIMA PLACA EXIBIDA. JOBS BATCH QUE SO NAVEGAM POR PLACA PODEM
+      * DEIXAR OS DOIS CAMPOS EM BRANCO.
+      *-----------------------------------------------------------------
+       FD CKPCAR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CKPCAR.DAT".
+       01 REGCKP.
+          03 CKP-JOB            PIC X(16).
+          03 CKP-PLACA          PIC X(07).
+          03 CKP-OPERADOR       PIC X(08).
+          03 CKP-DATA           PIC 9(08).
+          03 CKP-HORA           PIC X(06).
+          03 CKP-TIPOBUSCA      PIC X(01).
+          03 CKP-BUSCACMP       PIC X(38).
