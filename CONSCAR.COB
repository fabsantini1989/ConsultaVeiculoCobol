@@ -11,24 +11,16 @@
              DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT CADCAR ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS PLACA
-                    FILE STATUS  IS ST-ERRO.
+           COPY CADCARSL.
+           COPY LOGCARSL.
+           COPY CKPCARSL.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
-       FD CADCAR
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADCAR.DAT".
-       01 REGCAR.
-          03 PLACA              PIC X(07).
-          03 MARCA              PIC X(12).
-          03 MODELO             PIC X(14).
-	      03 ANO                PIC 9(04).
-          03 PROPR              PIC X(38).
+           COPY CADCARFD.
+           COPY LOGCARFD.
+           COPY CKPCARFD.
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -36,12 +28,25 @@
        01 W-CONT            PIC 9(06) VALUE ZEROS.
        01 W-OPCAO           PIC X(01) VALUE SPACES.
        01 ST-ERRO           PIC X(02) VALUE "00".
+       01 ST-LOG            PIC X(02) VALUE "00".
+       01 ST-CKP            PIC X(02) VALUE "00".
+       01 W-JOBID           PIC X(08) VALUE "CONSCAR ".
        01 W-ACT             PIC 9(02) VALUE ZEROS.
+       01 W-OPERADOR        PIC X(08) VALUE SPACES.
+       01 W-VALORLOG        PIC X(38) VALUE SPACES.
+       01 W-ACHADO          PIC X(01) VALUE "N".
+       01 W-LOGPEND         PIC X(01) VALUE "N".
+       01 W-DATA-SIS        PIC 9(08) VALUE ZEROS.
+       01 W-HORA-SIS        PIC 9(08) VALUE ZEROS.
        01 MENS              PIC X(50) VALUE SPACES.
        01 LIMPA             PIC X(55) VALUE SPACES.
        01 SOLIC             PIC X(20) VALUE SPACES.
        01 CONLIN            PIC 9(03) VALUE 000.
-       01 PLACAENTR         PIC 9(09) VALUE ZEROS.
+       01 LIN               PIC 9(02) VALUE ZEROS.
+       01 PLACAENTR         PIC X(07) VALUE SPACES.
+       01 W-TIPOBUSCA       PIC X(01) VALUE "P".
+       01 W-BUSCA           PIC X(38) VALUE SPACES.
+       01 W-BUSCACMP        PIC X(38) VALUE SPACES.
       *-----------------------------------------------------------------
       *
       *************************
@@ -58,6 +63,13 @@
           03 DETANO          PIC 9(04) VALUE ZEROS.
           03 FILLER          PIC X(02) VALUE SPACES.
           03 DETPROPR        PIC X(38) VALUE SPACES.
+       01 DETALHE2.
+          03 FILLER          PIC X(09) VALUE "  CHASSI:".
+          03 DETCHASSI       PIC X(17) VALUE SPACES.
+          03 FILLER          PIC X(06) VALUE "  COR:".
+          03 DETCOR          PIC X(10) VALUE SPACES.
+          03 FILLER          PIC X(11) VALUE "  SITUACAO:".
+          03 DETSITUACAO     PIC X(01) VALUE SPACES.
       *
       ******************
       * ROTINA DE TELA *
@@ -116,7 +128,7 @@
        INC-OP1.
            OPEN INPUT  CADCAR
            IF ST-ERRO NOT = "00"
-              IF ST-ERRO = "30"
+              IF ST-ERRO = "35"
                  MOVE "ARQUIVO DE CADCAR NAO EXISTE" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM2
@@ -124,13 +136,115 @@
                  MOVE "ERRO ABERTURA DO ARQUIVO CADCAR"  TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM2.
+           OPEN EXTEND LOGCAR
+           IF ST-LOG NOT = "00"
+              IF ST-LOG = "35"
+                 OPEN OUTPUT LOGCAR
+                 CLOSE LOGCAR
+                 OPEN EXTEND LOGCAR
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO LOGCAR" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE CADCAR
+                 GO TO ROT-FIM2.
+           OPEN I-O CKPCAR
+           IF ST-CKP NOT = "00"
+              IF ST-CKP = "35"
+                 OPEN OUTPUT CKPCAR
+                 CLOSE CKPCAR
+                 OPEN I-O CKPCAR
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO CKPCAR" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE CADCAR
+                 CLOSE LOGCAR
+                 GO TO ROT-FIM2.
+      *
+       INC-OP2.
+           DISPLAY (01, 01) ERASE
+           DISPLAY (10, 20) "IDENTIFICACAO DO OPERADOR"
+           DISPLAY (12, 20) "CODIGO DO OPERADOR: "
+           MOVE SPACES TO W-OPERADOR
+           ACCEPT (12, 41) W-OPERADOR.
+      *
+       INC-OP3.
+           MOVE W-JOBID    TO CKP-JOB(1:8)
+           MOVE W-OPERADOR TO CKP-JOB(9:8)
+           READ CKPCAR INVALID KEY
+                GO TO INC-001.
+           DISPLAY (14, 20) "SESSAO ANTERIOR ENCONTRADA. PLACA: "
+           DISPLAY (14, 56) CKP-PLACA
+           DISPLAY (16, 20) "DESEJA RETOMAR A PARTIR DELA (S/N)? "
+           MOVE "S" TO W-OPCAO
+           ACCEPT (16, 58) W-OPCAO WITH UPDATE
+           IF W-OPCAO NOT = "S"
+                      GO TO INC-001.
+           MOVE CKP-TIPOBUSCA TO W-TIPOBUSCA
+           IF W-TIPOBUSCA NOT = "P" AND NOT = "M"
+                                    AND NOT = "D" AND NOT = "O"
+                      MOVE "P" TO W-TIPOBUSCA.
+           MOVE 0   TO CONLIN
+           DISPLAY TELACAR2
+           IF W-TIPOBUSCA = "P"
+              MOVE CKP-PLACA TO PLACAENTR
+              MOVE CKP-PLACA TO PLACA
+              MOVE CKP-PLACA TO W-VALORLOG
+              START CADCAR KEY IS NOT LESS PLACA INVALID KEY
+                    MOVE "*** CHECKPOINT NAO ENCONTRADO ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-001.
+              MOVE "S" TO W-ACHADO
+              PERFORM ROT-LOG THRU ROT-LOG-FIM
+              GO TO INC-RD2.
+           MOVE CKP-BUSCACMP TO W-BUSCACMP
+           MOVE CKP-BUSCACMP TO W-VALORLOG
+           IF W-TIPOBUSCA = "M"
+              MOVE CKP-BUSCACMP TO MARCA
+              START CADCAR KEY IS NOT LESS MARCA INVALID KEY
+                    MOVE "*** CHECKPOINT NAO ENCONTRADO ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-001.
+           IF W-TIPOBUSCA = "D"
+              MOVE CKP-BUSCACMP TO MODELO
+              START CADCAR KEY IS NOT LESS MODELO INVALID KEY
+                    MOVE "*** CHECKPOINT NAO ENCONTRADO ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-001.
+           IF W-TIPOBUSCA = "O"
+              MOVE CKP-BUSCACMP TO PROPR
+              START CADCAR KEY IS NOT LESS PROPR INVALID KEY
+                    MOVE "*** CHECKPOINT NAO ENCONTRADO ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-001.
+           MOVE "S" TO W-LOGPEND
+           GO TO INC-RD2.
       *
        INC-001.
-           MOVE ZEROS TO PLACAENTR
-           DISPLAY  TELACAR2.	  
+           MOVE SPACES TO PLACAENTR
+           MOVE "P"    TO W-TIPOBUSCA
+           DISPLAY  TELACAR2.
        INC-001A.
            DISPLAY (23, 13)
-            "SOLIC.=> F1=ENCERRA CONSULTA"
+            "TIPO BUSCA(P=PLACA M=MARCA D=MODELO O=PROPR): . F1=SAI"
+           ACCEPT (23, 59) W-TIPOBUSCA WITH UPDATE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE CADCAR
+                      GO TO ROT-FIM.
+           IF W-ACT > 02
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+           IF W-TIPOBUSCA = "P"
+                      GO TO INC-BUSPLACA.
+           IF W-TIPOBUSCA = "M" OR "D" OR "O"
+                      GO TO INC-BUSCAMPO.
+           MOVE "*** TIPO DE BUSCA INVALIDO ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO INC-001A.
+      *
+       INC-BUSPLACA.
+           DISPLAY (23, 13) LIMPA
            ACCEPT TPLACAENTR
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 02
@@ -141,11 +255,64 @@
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001A.
            MOVE PLACAENTR TO PLACA
+           MOVE PLACAENTR TO W-VALORLOG
            START CADCAR KEY IS NOT LESS PLACA INVALID KEY
                  MOVE "*** PLACA NAO ENCONTRADA ***" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 MOVE "N" TO W-ACHADO
+                 PERFORM ROT-LOG THRU ROT-LOG-FIM
                  GO TO INC-001A.
+           MOVE "S" TO W-ACHADO
+           PERFORM ROT-LOG THRU ROT-LOG-FIM
            GO TO INC-RD2.
+      *
+       INC-BUSCAMPO.
+           DISPLAY (23, 13) LIMPA
+           DISPLAY (23, 13) "DIGITE O VALOR PARA BUSCA: "
+           MOVE SPACES TO W-BUSCA
+           ACCEPT (23, 41) W-BUSCA WITH UPDATE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE CADCAR
+                      GO TO ROT-FIM.
+           IF W-ACT > 02
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+           MOVE W-BUSCA TO W-VALORLOG
+           IF W-TIPOBUSCA = "M"
+              MOVE SPACES TO MARCA
+              MOVE W-BUSCA TO MARCA
+              START CADCAR KEY IS NOT LESS MARCA INVALID KEY
+                    MOVE "*** MARCA NAO ENCONTRADA ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    MOVE "N" TO W-ACHADO
+                    PERFORM ROT-LOG THRU ROT-LOG-FIM
+                    GO TO INC-001A.
+              MOVE MARCA TO W-BUSCACMP.
+           IF W-TIPOBUSCA = "D"
+              MOVE SPACES TO MODELO
+              MOVE W-BUSCA TO MODELO
+              START CADCAR KEY IS NOT LESS MODELO INVALID KEY
+                    MOVE "*** MODELO NAO ENCONTRADO ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    MOVE "N" TO W-ACHADO
+                    PERFORM ROT-LOG THRU ROT-LOG-FIM
+                    GO TO INC-001A.
+              MOVE MODELO TO W-BUSCACMP.
+           IF W-TIPOBUSCA = "O"
+              MOVE SPACES TO PROPR
+              MOVE W-BUSCA TO PROPR
+              START CADCAR KEY IS NOT LESS PROPR INVALID KEY
+                    MOVE "*** PROPRIETARIO NAO ENCONTRADO ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    MOVE "N" TO W-ACHADO
+                    PERFORM ROT-LOG THRU ROT-LOG-FIM
+                    GO TO INC-001A.
+              MOVE PROPR TO W-BUSCACMP.
+           MOVE "S" TO W-LOGPEND
+           GO TO INC-RD2.
+      *
        INC-RD2.
            DISPLAY (23, 13) LIMPA
            READ CADCAR NEXT
@@ -153,6 +320,7 @@
               IF ST-ERRO = "10"
                  MOVE "*** FIM DO ARQUIVO  ***" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 PERFORM ROT-LOGPEND-NAO THRU ROT-LOGPEND-NAO-FIM
                  GO TO NOV-SOL
               ELSE
                  MOVE "ERRO NA LEITURA DO ARQUIVO CADCAR"  TO MENS
@@ -160,17 +328,39 @@
                  GO TO ROT-FIM
            ELSE
               NEXT SENTENCE.
+           IF W-TIPOBUSCA = "M" AND MARCA NOT = W-BUSCACMP
+                 MOVE "*** FIM DOS RESULTADOS DA BUSCA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 PERFORM ROT-LOGPEND-NAO THRU ROT-LOGPEND-NAO-FIM
+                 GO TO NOV-SOL.
+           IF W-TIPOBUSCA = "D" AND MODELO NOT = W-BUSCACMP
+                 MOVE "*** FIM DOS RESULTADOS DA BUSCA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 PERFORM ROT-LOGPEND-NAO THRU ROT-LOGPEND-NAO-FIM
+                 GO TO NOV-SOL.
+           IF W-TIPOBUSCA = "O" AND PROPR NOT = W-BUSCACMP
+                 MOVE "*** FIM DOS RESULTADOS DA BUSCA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 PERFORM ROT-LOGPEND-NAO THRU ROT-LOGPEND-NAO-FIM
+                 GO TO NOV-SOL.
+           PERFORM ROT-LOGPEND-SIM THRU ROT-LOGPEND-SIM-FIM.
        ROT-MONTAR.
-           MOVE PLACA    TO DETPLACA
-           MOVE MARCA    TO DETMARCA
-           MOVE MODELO   TO DETMODELO
-           MOVE ANO      TO DETANO
-           MOVE PROPR    TO DETPROPR
+           MOVE PLACA     TO DETPLACA
+           MOVE MARCA     TO DETMARCA
+           MOVE MODELO    TO DETMODELO
+           MOVE ANO       TO DETANO
+           MOVE PROPR     TO DETPROPR
+           MOVE CHASSI    TO DETCHASSI
+           MOVE COR       TO DETCOR
+           MOVE SITUACAO  TO DETSITUACAO
+           PERFORM ROT-CKP THRU ROT-CKP-FIM
 
-           COMPUTE LIN = CONLIN + 5
+           COMPUTE LIN = (CONLIN * 2) + 7
            DISPLAY (LIN, 01) DETALHE
+           ADD 1 TO LIN
+           DISPLAY (LIN, 01) DETALHE2
            ADD 1 TO CONLIN
-           IF CONLIN < 16
+           IF CONLIN < 7
                   GO TO INC-RD2.
       *
        ROT-SOL.
@@ -193,7 +383,7 @@
            MOVE "S" TO W-OPCAO
            ACCEPT  (23, 34) W-OPCAO WITH UPDATE
            IF W-OPCAO = "S"
-                  MOVE 01 TO CONLIN
+                  MOVE 0 TO CONLIN
                   GO TO INC-001.
            IF W-OPCAO NOT = "N"
                   MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
@@ -205,8 +395,14 @@
       **********************
       *	
        ROT-FIM.
-           DISPLAY (01 01) ERASE.
+           DISPLAY (01, 01) ERASE.
+           MOVE W-JOBID    TO CKP-JOB(1:8)
+           MOVE W-OPERADOR TO CKP-JOB(9:8)
+           DELETE CKPCAR INVALID KEY
+                  CONTINUE.
            CLOSE CADCAR.
+           CLOSE LOGCAR.
+           CLOSE CKPCAR.
        ROT-FIM2.
            EXIT PROGRAM.
        ROT-FIM3.
@@ -230,5 +426,65 @@
            EXIT.
        FIM-ROT-MENS.
       *
+      **********************
+      * ROTINA DE AUDITORIA *
+      **********************
+      *
+       ROT-LOG.
+           ACCEPT W-DATA-SIS FROM DATE YYYYMMDD
+           ACCEPT W-HORA-SIS FROM TIME
+           MOVE W-OPERADOR    TO LOG-OPERADOR
+           MOVE W-DATA-SIS    TO LOG-DATA
+           MOVE W-HORA-SIS (1:6) TO LOG-HORA
+           MOVE W-TIPOBUSCA   TO LOG-TIPOBUSCA
+           MOVE W-VALORLOG    TO LOG-VALOR
+           MOVE W-ACHADO      TO LOG-ACHADO
+           WRITE REGLOG.
+       ROT-LOG-FIM.
+           EXIT.
+      *
+      **************************************************************
+      * GRAVA O RESULTADO PENDENTE (W-LOGPEND) DE UMA BUSCA POR     *
+      * MARCA/MODELO/PROPR, SO CONFIRMADO DEPOIS QUE INC-RD2 LEU    *
+      * O REGISTRO SEGUINTE AO START E CONFERIU A CHAVE. ENQUANTO   *
+      * A PAGINACAO CONTINUA NO MESMO RESULTADO (W-LOGPEND JA EM    *
+      * "N"), AS ROTINAS NAO GRAVAM NOVO REGISTRO NO LOGCAR.        *
+      **************************************************************
+       ROT-LOGPEND-SIM.
+           IF W-LOGPEND = "S"
+              MOVE "S" TO W-ACHADO
+              PERFORM ROT-LOG THRU ROT-LOG-FIM
+              MOVE "N" TO W-LOGPEND.
+       ROT-LOGPEND-SIM-FIM.
+           EXIT.
+      *
+       ROT-LOGPEND-NAO.
+           IF W-LOGPEND = "S"
+              MOVE "N" TO W-ACHADO
+              PERFORM ROT-LOG THRU ROT-LOG-FIM
+              MOVE "N" TO W-LOGPEND.
+       ROT-LOGPEND-NAO-FIM.
+           EXIT.
+      *
+      **************************************************
+      * GRAVA/ATUALIZA O CHECKPOINT COM A ULTIMA PLACA  *
+      * EXIBIDA, PARA PERMITIR RETOMAR A SESSAO         *
+      **************************************************
+       ROT-CKP.
+           MOVE W-JOBID       TO CKP-JOB(1:8)
+           MOVE W-OPERADOR    TO CKP-JOB(9:8)
+           MOVE PLACA         TO CKP-PLACA
+           MOVE W-OPERADOR    TO CKP-OPERADOR
+           MOVE W-TIPOBUSCA   TO CKP-TIPOBUSCA
+           MOVE W-BUSCACMP    TO CKP-BUSCACMP
+           ACCEPT W-DATA-SIS FROM DATE YYYYMMDD
+           ACCEPT W-HORA-SIS FROM TIME
+           MOVE W-DATA-SIS    TO CKP-DATA
+           MOVE W-HORA-SIS (1:6) TO CKP-HORA
+           REWRITE REGCKP INVALID KEY
+                   WRITE REGCKP.
+       ROT-CKP-FIM.
+           EXIT.
+      *
 
-      *---------------------*** FIM DE PROGRAMA ***--------------------*	  
\ No newline at end of file
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
