@@ -0,0 +1,93 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPCAR.
+      *AUTHOR. FABIANO SANTINI MARQUES.
+      **************************************************
+      * EXPORTACAO DELIMITADA DO CADASTRO VEICULAR PARA *
+      * SEGURADORAS / FATURAMENTO                       *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CADCARSL.
+           SELECT EXPCAR ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-EXP.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CADCARFD.
+      *
+       FD EXPCAR
+               LABEL RECORD IS OMITTED
+               VALUE OF FILE-ID IS "EXPCAR.CSV".
+       01 LINEXPCAR              PIC X(132).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO           PIC X(02) VALUE "00".
+       01 ST-EXP            PIC X(02) VALUE "00".
+       01 MENS              PIC X(50) VALUE SPACES.
+       01 W-ANO-EDT          PIC 9(04).
+       01 W-QTDE-EXP         PIC 9(06) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT CADCAR
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQUIVO CADCAR" TO MENS
+              DISPLAY MENS
+              GO TO ROT-FIM.
+           OPEN OUTPUT EXPCAR
+           IF ST-EXP NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQUIVO EXPCAR" TO MENS
+              DISPLAY MENS
+              CLOSE CADCAR
+              GO TO ROT-FIM.
+      *
+           MOVE LOW-VALUES TO PLACA
+           START CADCAR KEY IS NOT LESS PLACA
+                 INVALID KEY GO TO ROT-FECHA.
+       ROT-EXPORTA.
+           READ CADCAR NEXT RECORD AT END
+                GO TO ROT-FECHA.
+           PERFORM ROT-GRAVA THRU ROT-GRAVA-FIM
+           GO TO ROT-EXPORTA.
+      *
+       ROT-FECHA.
+           DISPLAY "TOTAL DE VEICULOS EXPORTADOS: " W-QTDE-EXP
+           CLOSE CADCAR EXPCAR
+           GO TO ROT-FIM.
+      *
+      **************************************************
+      * MONTA E GRAVA UMA LINHA DELIMITADA POR VIRGULA  *
+      **************************************************
+       ROT-GRAVA.
+           MOVE ANO TO W-ANO-EDT
+           MOVE SPACES TO LINEXPCAR
+           STRING FUNCTION TRIM(PLACA)   DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  FUNCTION TRIM(MARCA)   DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  FUNCTION TRIM(MODELO)  DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  W-ANO-EDT              DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  FUNCTION TRIM(PROPR)   DELIMITED BY SIZE
+                  INTO LINEXPCAR
+           WRITE LINEXPCAR
+           ADD 1 TO W-QTDE-EXP.
+       ROT-GRAVA-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+           STOP RUN.
+      *
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
