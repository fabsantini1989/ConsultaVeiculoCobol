@@ -0,0 +1,152 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALCAR.
+      *AUTHOR. FABIANO SANTINI MARQUES.
+      **************************************************
+      * VERIFICACAO DE INTEGRIDADE DO CADASTRO VEICULAR *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CADCARSL.
+           SELECT RELVAL ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-REL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CADCARFD.
+      *
+       FD RELVAL
+               LABEL RECORD IS OMITTED
+               VALUE OF FILE-ID IS "VALCAR.LST".
+       01 LINRELVAL              PIC X(132).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO           PIC X(02) VALUE "00".
+       01 ST-REL            PIC X(02) VALUE "00".
+       01 MENS              PIC X(50) VALUE SPACES.
+       01 W-DATA-SIS.
+          03 W-ANO-SIS         PIC 9(04).
+          03 W-MES-SIS         PIC 9(02).
+          03 W-DIA-SIS         PIC 9(02).
+       01 W-DATA-EDT         PIC 99/99/9999.
+       01 W-QTDE-LIDOS       PIC 9(06) VALUE ZEROS.
+       01 W-QTDE-EXCECOES    PIC 9(06) VALUE ZEROS.
+       01 W-CONT-BRANCO      PIC 9(02) VALUE ZEROS.
+      *
+       01 CAB1.
+          03 FILLER          PIC X(20) VALUE "RELATORIO CADCAR-003".
+          03 FILLER          PIC X(20) VALUE SPACES.
+          03 FILLER          PIC X(30) VALUE
+                "VERIFICACAO DE INTEGRIDADE".
+          03 FILLER          PIC X(12) VALUE SPACES.
+          03 FILLER          PIC X(06) VALUE "DATA: ".
+          03 CAB1-DATA       PIC 99/99/9999.
+       01 CAB3.
+          03 FILLER          PIC X(132) VALUE ALL "-".
+       01 LINEXC.
+          03 EXC-PLACA       PIC X(07).
+          03 FILLER          PIC X(02) VALUE SPACES.
+          03 EXC-DESCR       PIC X(50).
+       01 LINTOTAIS.
+          03 FILLER          PIC X(28) VALUE "TOTAL DE REGISTROS LIDOS:".
+          03 FILLER          PIC X(02) VALUE SPACES.
+          03 TOT-LIDOS       PIC ZZZZZ9.
+       01 LINTOTAIS2.
+          03 FILLER          PIC X(28) VALUE "TOTAL DE EXCECOES:".
+          03 FILLER          PIC X(02) VALUE SPACES.
+          03 TOT-EXCECOES    PIC ZZZZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT CADCAR
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQUIVO CADCAR" TO MENS
+              DISPLAY MENS
+              GO TO ROT-FIM.
+           OPEN OUTPUT RELVAL
+           IF ST-REL NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQUIVO RELVAL" TO MENS
+              DISPLAY MENS
+              CLOSE CADCAR
+              GO TO ROT-FIM.
+      *
+           ACCEPT W-DATA-SIS FROM DATE YYYYMMDD
+           MOVE W-DIA-SIS TO W-DATA-EDT (1:2)
+           MOVE W-MES-SIS TO W-DATA-EDT (4:2)
+           MOVE W-ANO-SIS TO W-DATA-EDT (7:4)
+           MOVE W-DATA-EDT TO CAB1-DATA
+           MOVE CAB1 TO LINRELVAL
+           WRITE LINRELVAL
+           MOVE CAB3 TO LINRELVAL
+           WRITE LINRELVAL
+      *
+           MOVE LOW-VALUES TO PLACA
+           START CADCAR KEY IS NOT LESS PLACA
+                 INVALID KEY GO TO ROT-FECHA.
+       ROT-VERIFICA.
+           READ CADCAR NEXT RECORD AT END
+                GO TO ROT-FECHA.
+           ADD 1 TO W-QTDE-LIDOS
+           PERFORM ROT-CHECA THRU ROT-CHECA-FIM
+           GO TO ROT-VERIFICA.
+      *
+       ROT-FECHA.
+           MOVE SPACES        TO LINRELVAL
+           WRITE LINRELVAL
+           MOVE CAB3 TO LINRELVAL
+           WRITE LINRELVAL
+           MOVE W-QTDE-LIDOS    TO TOT-LIDOS
+           MOVE LINTOTAIS       TO LINRELVAL
+           WRITE LINRELVAL
+           MOVE W-QTDE-EXCECOES TO TOT-EXCECOES
+           MOVE LINTOTAIS2      TO LINRELVAL
+           WRITE LINRELVAL
+           CLOSE CADCAR RELVAL
+           GO TO ROT-FIM.
+      *
+      **************************************************
+      * VERIFICA A CONSISTENCIA DE UM REGISTRO DO CADCAR *
+      **************************************************
+       ROT-CHECA.
+           IF PLACA = SPACES OR LOW-VALUES
+              ADD 1 TO W-QTDE-EXCECOES
+              MOVE SPACES         TO EXC-PLACA
+              MOVE "PLACA EM BRANCO"  TO EXC-DESCR
+              MOVE LINEXC          TO LINRELVAL
+              WRITE LINRELVAL
+              GO TO ROT-CHECA-FIM.
+      *
+           MOVE ZEROS TO W-CONT-BRANCO
+           INSPECT PLACA TALLYING W-CONT-BRANCO FOR ALL SPACES
+           IF W-CONT-BRANCO > 0
+              ADD 1 TO W-QTDE-EXCECOES
+              MOVE PLACA            TO EXC-PLACA
+              MOVE "PLACA COM FORMATO INVALIDO" TO EXC-DESCR
+              MOVE LINEXC           TO LINRELVAL
+              WRITE LINRELVAL
+              GO TO ROT-CHECA-FIM.
+      *
+           IF MARCA = SPACES OR MODELO = SPACES OR PROPR = SPACES
+              ADD 1 TO W-QTDE-EXCECOES
+              MOVE PLACA            TO EXC-PLACA
+              MOVE "CADASTRO INCOMPLETO (MARCA/MODELO/PROPR)"
+                                    TO EXC-DESCR
+              MOVE LINEXC           TO LINRELVAL
+              WRITE LINRELVAL.
+       ROT-CHECA-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+           STOP RUN.
+      *
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
