@@ -0,0 +1,208 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISCAR.
+      *AUTHOR. FABIANO SANTINI MARQUES.
+      **************************************
+      * LISTAGEM GERAL DO CADASTRO VEICULAR *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CADCARSL.
+           SELECT ARQORD ASSIGN TO DISK.
+           SELECT RELCAR ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-REL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CADCARFD.
+      *
+       SD ARQORD.
+       01 REG-ORD.
+          03 ORD-PLACA          PIC X(07).
+          03 ORD-MARCA          PIC X(12).
+          03 ORD-MODELO         PIC X(14).
+          03 ORD-ANO            PIC 9(04).
+          03 ORD-PROPR          PIC X(38).
+          03 ORD-CHASSI         PIC X(17).
+          03 ORD-COR            PIC X(10).
+          03 ORD-SITUACAO       PIC X(01).
+      *
+       FD RELCAR
+               LABEL RECORD IS OMITTED
+               VALUE OF FILE-ID IS "LISCAR.LST".
+       01 LINRELCAR              PIC X(132).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO           PIC X(02) VALUE "00".
+       01 ST-REL            PIC X(02) VALUE "00".
+       01 MENS              PIC X(50) VALUE SPACES.
+       01 W-DATA-SIS.
+          03 W-ANO-SIS         PIC 9(04).
+          03 W-MES-SIS         PIC 9(02).
+          03 W-DIA-SIS         PIC 9(02).
+       01 W-DATA-EDT         PIC 99/99/9999.
+       01 W-PAGINA           PIC 9(04) VALUE ZEROS.
+       01 W-LINHA            PIC 9(02) VALUE 99.
+       01 W-MARCA-ANT        PIC X(12) VALUE SPACES.
+       01 W-QTDE-MARCA       PIC 9(05) VALUE ZEROS.
+       01 W-QTDE-GERAL       PIC 9(06) VALUE ZEROS.
+       01 W-PRIMEIRA         PIC X(01) VALUE "S".
+      *
+       01 CAB1.
+          03 FILLER          PIC X(20) VALUE "RELATORIO CADCAR-001".
+          03 FILLER          PIC X(20) VALUE SPACES.
+          03 FILLER          PIC X(30) VALUE
+                "LISTAGEM GERAL DO CADASTRO".
+          03 FILLER          PIC X(10) VALUE SPACES.
+          03 FILLER          PIC X(06) VALUE "DATA: ".
+          03 CAB1-DATA       PIC 99/99/9999.
+          03 FILLER          PIC X(08) VALUE " PAG.: ".
+          03 CAB1-PAG        PIC ZZZ9.
+       01 CAB2.
+          03 FILLER          PIC X(08) VALUE "PLACA  ".
+          03 FILLER          PIC X(13) VALUE "MARCA        ".
+          03 FILLER          PIC X(15) VALUE "MODELO         ".
+          03 FILLER          PIC X(06) VALUE "ANO   ".
+          03 FILLER          PIC X(40) VALUE "PROPRIETARIO".
+          03 FILLER          PIC X(18) VALUE "CHASSI           ".
+          03 FILLER          PIC X(11) VALUE "COR       ".
+          03 FILLER          PIC X(01) VALUE "S".
+       01 CAB3.
+          03 FILLER          PIC X(132) VALUE ALL "-".
+       01 LINDET.
+          03 DET-PLACA       PIC X(07).
+          03 FILLER          PIC X(01) VALUE SPACES.
+          03 DET-MARCA       PIC X(12).
+          03 FILLER          PIC X(01) VALUE SPACES.
+          03 DET-MODELO      PIC X(14).
+          03 FILLER          PIC X(01) VALUE SPACES.
+          03 DET-ANO         PIC 9(04).
+          03 FILLER          PIC X(02) VALUE SPACES.
+          03 DET-PROPR       PIC X(38).
+          03 FILLER          PIC X(02) VALUE SPACES.
+          03 DET-CHASSI      PIC X(17).
+          03 FILLER          PIC X(01) VALUE SPACES.
+          03 DET-COR         PIC X(10).
+          03 FILLER          PIC X(01) VALUE SPACES.
+          03 DET-SITUACAO    PIC X(01).
+       01 LINSUB.
+          03 FILLER          PIC X(18) VALUE "SUBTOTAL DA MARCA:".
+          03 FILLER          PIC X(01) VALUE SPACES.
+          03 SUB-MARCA       PIC X(12).
+          03 FILLER          PIC X(13) VALUE "  QUANTIDADE:".
+          03 SUB-QTDE        PIC ZZZZ9.
+       01 LINTOTGERAL.
+          03 FILLER          PIC X(24) VALUE "TOTAL GERAL DE VEICULOS:".
+          03 TOT-QTDE        PIC ZZZZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT CADCAR
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQUIVO CADCAR" TO MENS
+              DISPLAY MENS
+              GO TO ROT-FIM.
+           CLOSE CADCAR
+           OPEN OUTPUT RELCAR
+           IF ST-REL NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQUIVO RELCAR" TO MENS
+              DISPLAY MENS
+              GO TO ROT-FIM.
+           ACCEPT W-DATA-SIS FROM DATE YYYYMMDD
+           MOVE W-DIA-SIS TO W-DATA-EDT (1:2)
+           MOVE W-MES-SIS TO W-DATA-EDT (4:2)
+           MOVE W-ANO-SIS TO W-DATA-EDT (7:4)
+           MOVE W-DATA-EDT TO CAB1-DATA
+      *
+           SORT ARQORD ON ASCENDING KEY ORD-MARCA ORD-PLACA
+                USING CADCAR
+                OUTPUT PROCEDURE IS ROT-IMPRIME THRU ROT-IMPRIME-FIM
+      *
+           IF W-PRIMEIRA = "N"
+              PERFORM ROT-SUBTOTAL THRU ROT-SUBTOTAL-FIM
+              MOVE W-QTDE-GERAL TO TOT-QTDE
+              MOVE LINTOTGERAL TO LINRELCAR
+              WRITE LINRELCAR.
+      *
+           CLOSE RELCAR
+           GO TO ROT-FIM.
+      *
+      **************************************
+      * PROCEDIMENTO DE SAIDA DO SORT       *
+      **************************************
+       ROT-IMPRIME.
+           RETURN ARQORD AT END
+                  GO TO ROT-IMPRIME-FIM.
+           IF W-PRIMEIRA = "S"
+              MOVE "N" TO W-PRIMEIRA
+              MOVE ORD-MARCA TO W-MARCA-ANT
+           ELSE
+              IF ORD-MARCA NOT = W-MARCA-ANT
+                 PERFORM ROT-SUBTOTAL THRU ROT-SUBTOTAL-FIM
+                 MOVE ORD-MARCA TO W-MARCA-ANT.
+           IF W-LINHA > 50
+              PERFORM ROT-CABECALHO THRU ROT-CABECALHO-FIM.
+           MOVE ORD-PLACA    TO DET-PLACA
+           MOVE ORD-MARCA    TO DET-MARCA
+           MOVE ORD-MODELO   TO DET-MODELO
+           MOVE ORD-ANO      TO DET-ANO
+           MOVE ORD-PROPR    TO DET-PROPR
+           MOVE ORD-CHASSI   TO DET-CHASSI
+           MOVE ORD-COR      TO DET-COR
+           MOVE ORD-SITUACAO TO DET-SITUACAO
+           MOVE LINDET       TO LINRELCAR
+           WRITE LINRELCAR
+           ADD 1 TO W-LINHA
+           ADD 1 TO W-QTDE-MARCA
+           ADD 1 TO W-QTDE-GERAL
+           GO TO ROT-IMPRIME.
+       ROT-IMPRIME-FIM.
+           EXIT.
+      *
+      **************************************
+      * SUBTOTAL POR MARCA                  *
+      **************************************
+       ROT-SUBTOTAL.
+           MOVE SPACES        TO LINRELCAR
+           WRITE LINRELCAR
+           MOVE W-MARCA-ANT   TO SUB-MARCA
+           MOVE W-QTDE-MARCA  TO SUB-QTDE
+           MOVE LINSUB        TO LINRELCAR
+           WRITE LINRELCAR
+           MOVE SPACES        TO LINRELCAR
+           WRITE LINRELCAR
+           MOVE ZEROS         TO W-QTDE-MARCA
+           ADD 3 TO W-LINHA.
+       ROT-SUBTOTAL-FIM.
+           EXIT.
+      *
+      **************************************
+      * CABECALHO DE PAGINA                 *
+      **************************************
+       ROT-CABECALHO.
+           ADD 1 TO W-PAGINA
+           MOVE W-PAGINA TO CAB1-PAG
+           MOVE CAB1 TO LINRELCAR
+           WRITE LINRELCAR
+           MOVE CAB2 TO LINRELCAR
+           WRITE LINRELCAR
+           MOVE CAB3 TO LINRELCAR
+           WRITE LINRELCAR
+           MOVE 4 TO W-LINHA.
+       ROT-CABECALHO-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+           STOP RUN.
+      *
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
